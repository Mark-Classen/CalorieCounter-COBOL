@@ -0,0 +1,146 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FoodMaster.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FOOD-MASTER-FILE ASSIGN TO "FOOD-MASTER.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FM-Food-Name
+               FILE STATUS IS WS-Food-Master-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FOOD-MASTER-FILE.
+           COPY FOODMAST.
+
+       WORKING-STORAGE SECTION.
+       01 WS-Food-Master-Status PIC XX.
+       01 WS-Menu-Choice PIC X.
+       01 WS-Done-Flag PIC X VALUE "N".
+           88 WS-Done VALUE "Y".
+       01 WS-Entry-Name PIC X(30).
+       01 WS-Calorie-Input PIC X(8).
+       01 WS-Calorie-Numeric PIC S9(5)V99.
+       01 WS-Numval-RC PIC S9(4) COMP.
+       01 WS-Entry-Valid-Flag PIC X VALUE "Y".
+           88 WS-Entry-Valid VALUE "Y" FALSE "N".
+       01 WS-Reject-Reason PIC X(40).
+       01 WS-Calorie-Edit PIC ZZZZ9.99.
+
+       PROCEDURE DIVISION.
+
+       MAIN-LOGIC.
+           PERFORM 100-OPEN-FILES.
+           PERFORM UNTIL WS-Done
+               PERFORM 200-DISPLAY-MENU
+               ACCEPT WS-Menu-Choice
+               EVALUATE WS-Menu-Choice
+                   WHEN "1" PERFORM 300-LIST-ENTRIES
+                   WHEN "2" PERFORM 400-ADD-ENTRY
+                   WHEN "3" PERFORM 500-CORRECT-ENTRY
+                   WHEN "4" SET WS-Done TO TRUE
+                   WHEN OTHER DISPLAY "Please choose 1, 2, 3 or 4."
+               END-EVALUATE
+           END-PERFORM.
+           CLOSE FOOD-MASTER-FILE.
+           STOP RUN.
+
+       100-OPEN-FILES.
+           OPEN I-O FOOD-MASTER-FILE.
+           IF WS-Food-Master-Status = "35"
+               OPEN OUTPUT FOOD-MASTER-FILE
+               CLOSE FOOD-MASTER-FILE
+               OPEN I-O FOOD-MASTER-FILE
+           END-IF.
+
+       200-DISPLAY-MENU.
+           DISPLAY " ".
+           DISPLAY "Food Master Maintenance".
+           DISPLAY "1. List entries".
+           DISPLAY "2. Add entry".
+           DISPLAY "3. Correct entry".
+           DISPLAY "4. Exit".
+           DISPLAY "Choice: ".
+
+       300-LIST-ENTRIES.
+           MOVE LOW-VALUES TO FM-Food-Name.
+           START FOOD-MASTER-FILE KEY IS NOT LESS THAN FM-Food-Name
+               INVALID KEY
+                   DISPLAY "Food master file is empty."
+           END-START.
+           IF WS-Food-Master-Status = "00"
+               PERFORM UNTIL WS-Food-Master-Status NOT = "00"
+                   READ FOOD-MASTER-FILE NEXT RECORD
+                       AT END
+                           MOVE "10" TO WS-Food-Master-Status
+                       NOT AT END
+                           MOVE FM-Calorie TO WS-Calorie-Edit
+                           DISPLAY FM-Food-Name " - " WS-Calorie-Edit
+                               " calories"
+                   END-READ
+               END-PERFORM
+           END-IF.
+
+       400-ADD-ENTRY.
+           DISPLAY "Food name: ".
+           ACCEPT WS-Entry-Name.
+           DISPLAY "Calories: ".
+           ACCEPT WS-Calorie-Input.
+           SET WS-Entry-Valid TO TRUE.
+           PERFORM 210-VALIDATE-CALORIE.
+           IF WS-Entry-Valid
+               MOVE WS-Entry-Name TO FM-Food-Name
+               MOVE WS-Calorie-Numeric TO FM-Calorie
+               WRITE FM-Record
+                   INVALID KEY
+                       DISPLAY WS-Entry-Name
+                           " already exists. Use Correct instead."
+                   NOT INVALID KEY
+                       DISPLAY WS-Entry-Name " added to food master."
+               END-WRITE
+           ELSE
+               DISPLAY WS-Entry-Name " not added: " WS-Reject-Reason
+           END-IF.
+
+       500-CORRECT-ENTRY.
+           DISPLAY "Food name to correct: ".
+           ACCEPT WS-Entry-Name.
+           MOVE WS-Entry-Name TO FM-Food-Name.
+           READ FOOD-MASTER-FILE
+               INVALID KEY
+                   DISPLAY WS-Entry-Name " was not found."
+               NOT INVALID KEY
+                   MOVE FM-Calorie TO WS-Calorie-Edit
+                   DISPLAY "Current calories: " WS-Calorie-Edit
+                   DISPLAY "New calories: "
+                   ACCEPT WS-Calorie-Input
+                   SET WS-Entry-Valid TO TRUE
+                   PERFORM 210-VALIDATE-CALORIE
+                   IF WS-Entry-Valid
+                       MOVE WS-Calorie-Numeric TO FM-Calorie
+                       REWRITE FM-Record
+                           INVALID KEY
+                               DISPLAY "Unable to update " WS-Entry-Name
+                       END-REWRITE
+                   ELSE
+                       DISPLAY WS-Entry-Name " not updated: "
+                           WS-Reject-Reason
+                   END-IF
+           END-READ.
+
+       210-VALIDATE-CALORIE.
+           MOVE FUNCTION TEST-NUMVAL(WS-Calorie-Input) TO WS-Numval-RC.
+           IF WS-Numval-RC NOT = 0
+               SET WS-Entry-Valid TO FALSE
+               MOVE "Non-numeric calorie value" TO WS-Reject-Reason
+           ELSE
+               MOVE FUNCTION NUMVAL(WS-Calorie-Input)
+                   TO WS-Calorie-Numeric
+               IF WS-Calorie-Numeric < 0 OR WS-Calorie-Numeric > 9999
+                   SET WS-Entry-Valid TO FALSE
+                   MOVE "Calorie value out of range (0-9999)"
+                       TO WS-Reject-Reason
+               END-IF
+           END-IF.
