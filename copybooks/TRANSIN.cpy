@@ -0,0 +1,8 @@
+      *> Transaction-input record layout for CalorieBatch: one
+      *> food-name/meal-type/calorie triple per line, keyed in ahead
+      *> of time or extracted from another source (e.g. a phone app
+      *> export).
+       01  TI-Record.
+           05  TI-Food-Name         PIC X(30).
+           05  TI-Meal-Type         PIC X(9).
+           05  TI-Calorie-Text      PIC X(8).
