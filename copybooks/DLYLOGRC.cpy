@@ -0,0 +1,10 @@
+      *> Daily-Log record layout, shared by every program that writes
+      *> or reads DAILY-LOG.DAT (CalorieCounter, CalorieBatch,
+      *> CalorieReport, CalorieExport).
+       01  DL-Record.
+           05  DL-Date              PIC 9(8).
+           05  DL-Meal-Type         PIC X(9).
+           05  DL-Food-Name         PIC X(30).
+           05  DL-Calorie           PIC 9(5)V99.
+           05  DL-Running-Total     PIC 9(6)V99.
+           05  DL-Goal-Status       PIC X(5).
