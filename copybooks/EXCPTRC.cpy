@@ -0,0 +1,7 @@
+      *> Exceptions record layout, shared by CalorieCounter and
+      *> CalorieBatch for calorie entries that fail validation.
+       01  EX-Record.
+           05  EX-Date              PIC 9(8).
+           05  EX-Food-Name         PIC X(30).
+           05  EX-Input-Value       PIC X(10).
+           05  EX-Reason            PIC X(40).
