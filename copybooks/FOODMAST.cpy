@@ -0,0 +1,5 @@
+      *> Food-Master record layout, shared by CalorieCounter,
+      *> CalorieBatch and the FoodMaster maintenance program.
+       01  FM-Record.
+           05  FM-Food-Name         PIC X(30).
+           05  FM-Calorie           PIC 9(5)V99.
