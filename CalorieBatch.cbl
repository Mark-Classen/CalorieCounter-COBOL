@@ -0,0 +1,318 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CalorieBatch.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-IN-FILE ASSIGN TO "TRANS-IN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-Trans-In-Status.
+           SELECT DAILY-LOG-FILE ASSIGN TO "DAILY-LOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-Daily-Log-Status.
+           SELECT EXCEPTION-FILE ASSIGN TO "EXCEPTIONS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-Exception-Status.
+           SELECT GOAL-FILE ASSIGN TO "DAILY-GOAL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-Goal-File-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANS-IN-FILE.
+           COPY TRANSIN.
+
+       FD  DAILY-LOG-FILE.
+           COPY DLYLOGRC.
+
+       FD  EXCEPTION-FILE.
+           COPY EXCPTRC.
+
+       FD  GOAL-FILE.
+       01  GOAL-Record PIC X(8).
+
+       WORKING-STORAGE SECTION.
+       01 Food-Record.
+           05 Food-Name PIC X(30).
+           05 Food-Calorie PIC 9(5)V99.
+       01 Total-Calorie PIC 9(6)V99 VALUE 0.
+
+       01 WS-Trans-In-Status PIC XX.
+       01 WS-Daily-Log-Status PIC XX.
+       01 WS-Exception-Status PIC XX.
+       01 WS-Goal-File-Status PIC XX.
+       01 WS-Today PIC 9(8).
+       01 WS-Trans-EOF-Flag PIC X VALUE "N".
+           88 WS-Trans-EOF VALUE "Y" FALSE "N".
+       01 WS-Add-Overflow-Flag PIC X VALUE "N".
+           88 WS-Add-Overflow VALUE "Y" FALSE "N".
+
+       01 WS-Entry-Valid-Flag PIC X VALUE "Y".
+           88 WS-Entry-Valid VALUE "Y" FALSE "N".
+       01 WS-Calorie-Numeric PIC S9(5)V99.
+       01 WS-Numval-RC PIC S9(4) COMP.
+       01 WS-Reject-Reason PIC X(40).
+       01 WS-Bad-Input-Value PIC X(10).
+
+       01 WS-Total-Edit PIC ZZZZZ9.99.
+       01 WS-Calorie-Edit PIC ZZZZ9.99.
+
+       01 WS-Daily-Goal PIC 9(6)V99 VALUE 0.
+       01 WS-Calories-Remaining PIC S9(6)V99.
+       01 WS-Goal-Status PIC X(5).
+
+       01 WS-Goal-Input PIC X(8).
+       01 WS-Goal-Numeric PIC S9(6)V99.
+       01 WS-Goal-Numval-RC PIC S9(4) COMP.
+       01 WS-Goal-Valid-Flag PIC X VALUE "Y".
+           88 WS-Goal-Valid VALUE "Y" FALSE "N".
+       01 WS-Goal-Configured-Flag PIC X VALUE "N".
+           88 WS-Goal-Configured VALUE "Y" FALSE "N".
+
+       01 WS-Meal-Type PIC X(9).
+       01 WS-Meal-Totals.
+           05 WS-Breakfast-Total PIC 9(6)V99 VALUE 0.
+           05 WS-Lunch-Total     PIC 9(6)V99 VALUE 0.
+           05 WS-Dinner-Total    PIC 9(6)V99 VALUE 0.
+           05 WS-Snack-Total     PIC 9(6)V99 VALUE 0.
+       01 WS-Current-Meal-Total PIC 9(6)V99.
+
+       01 WS-Restore-EOF-Flag PIC X VALUE "N".
+           88 WS-Restore-EOF VALUE "Y" FALSE "N".
+
+       PROCEDURE DIVISION.
+
+       MAIN-LOGIC.
+           PERFORM 100-OPEN-FILES.
+           IF WS-Trans-In-Status NOT = "00"
+               DISPLAY "No TRANS-IN.DAT found."
+           ELSE
+               PERFORM UNTIL WS-Trans-EOF
+                   READ TRANS-IN-FILE
+                       AT END
+                           SET WS-Trans-EOF TO TRUE
+                       NOT AT END
+                           PERFORM 200-PROCESS-TRANSACTION
+                   END-READ
+               END-PERFORM
+               MOVE Total-Calorie TO WS-Total-Edit
+               DISPLAY "Batch complete. Total calories: " WS-Total-Edit
+               MOVE WS-Breakfast-Total TO WS-Total-Edit
+               DISPLAY "  Breakfast: " WS-Total-Edit
+               MOVE WS-Lunch-Total TO WS-Total-Edit
+               DISPLAY "  Lunch: " WS-Total-Edit
+               MOVE WS-Dinner-Total TO WS-Total-Edit
+               DISPLAY "  Dinner: " WS-Total-Edit
+               MOVE WS-Snack-Total TO WS-Total-Edit
+               DISPLAY "  Snack: " WS-Total-Edit
+           END-IF.
+           PERFORM 900-CLOSE-FILES.
+           STOP RUN.
+
+       100-OPEN-FILES.
+           ACCEPT WS-Today FROM DATE YYYYMMDD.
+           OPEN INPUT TRANS-IN-FILE.
+
+           PERFORM 101-LOAD-DAILY-GOAL.
+           PERFORM 105-RESTORE-CHECKPOINT.
+
+           OPEN EXTEND DAILY-LOG-FILE.
+           IF WS-Daily-Log-Status = "35"
+               OPEN OUTPUT DAILY-LOG-FILE
+           END-IF.
+
+           OPEN EXTEND EXCEPTION-FILE.
+           IF WS-Exception-Status = "35"
+               OPEN OUTPUT EXCEPTION-FILE
+           END-IF.
+
+       101-LOAD-DAILY-GOAL.
+           SET WS-Goal-Configured TO FALSE.
+           OPEN INPUT GOAL-FILE.
+           IF WS-Goal-File-Status = "00"
+               READ GOAL-FILE
+                   AT END
+                       MOVE SPACES TO GOAL-Record
+               END-READ
+               CLOSE GOAL-FILE
+               MOVE GOAL-Record TO WS-Goal-Input
+               SET WS-Goal-Valid TO TRUE
+               MOVE FUNCTION TEST-NUMVAL(WS-Goal-Input)
+                   TO WS-Goal-Numval-RC
+               IF WS-Goal-Numval-RC NOT = 0
+                   SET WS-Goal-Valid TO FALSE
+               ELSE
+                   MOVE FUNCTION NUMVAL(WS-Goal-Input)
+                       TO WS-Goal-Numeric
+                   IF WS-Goal-Numeric < 0
+                       SET WS-Goal-Valid TO FALSE
+                   END-IF
+               END-IF
+               IF WS-Goal-Valid
+                   MOVE WS-Goal-Numeric TO WS-Daily-Goal
+                   SET WS-Goal-Configured TO TRUE
+               ELSE
+                   DISPLAY "DAILY-GOAL.DAT contains an invalid goal "
+                       "value; goal tracking disabled for this batch."
+               END-IF
+           ELSE
+               DISPLAY "No DAILY-GOAL.DAT found; goal tracking "
+                   "disabled for this batch."
+           END-IF.
+
+       105-RESTORE-CHECKPOINT.
+           OPEN INPUT DAILY-LOG-FILE.
+           IF WS-Daily-Log-Status = "00"
+               PERFORM UNTIL WS-Restore-EOF
+                   READ DAILY-LOG-FILE
+                       AT END
+                           SET WS-Restore-EOF TO TRUE
+                       NOT AT END
+                           IF DL-Date = WS-Today
+                               ADD DL-Calorie TO Total-Calorie
+                               EVALUATE DL-Meal-Type
+                                   WHEN "BREAKFAST"
+                                       ADD DL-Calorie
+                                           TO WS-Breakfast-Total
+                                   WHEN "LUNCH"
+                                       ADD DL-Calorie TO WS-Lunch-Total
+                                   WHEN "DINNER"
+                                       ADD DL-Calorie TO WS-Dinner-Total
+                                   WHEN "SNACK"
+                                       ADD DL-Calorie TO WS-Snack-Total
+                               END-EVALUATE
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE DAILY-LOG-FILE
+               IF Total-Calorie > 0
+                   MOVE Total-Calorie TO WS-Total-Edit
+                   DISPLAY "Starting from today's existing log: "
+                       WS-Total-Edit " calories already logged today."
+               END-IF
+           END-IF.
+
+       200-PROCESS-TRANSACTION.
+           MOVE TI-Food-Name TO Food-Name.
+           MOVE FUNCTION UPPER-CASE(TI-Meal-Type) TO WS-Meal-Type.
+           SET WS-Entry-Valid TO TRUE.
+           PERFORM 215-VALIDATE-MEAL-TYPE.
+           IF WS-Entry-Valid
+               PERFORM 210-VALIDATE-CALORIE
+           END-IF.
+
+           IF WS-Entry-Valid
+               MOVE WS-Calorie-Numeric TO Food-Calorie
+
+               SET WS-Add-Overflow TO FALSE
+               ADD Food-Calorie TO Total-Calorie
+                   ON SIZE ERROR
+                       SET WS-Add-Overflow TO TRUE
+                       DISPLAY "Total calories exceed what this "
+                           "program can track; total not updated."
+               END-ADD
+
+               IF WS-Add-Overflow
+                   MOVE "OVERFLOW" TO WS-Bad-Input-Value
+                   MOVE "Daily running total overflow"
+                       TO WS-Reject-Reason
+                   PERFORM 220-LOG-EXCEPTION
+               ELSE
+                   PERFORM 230-CHECK-GOAL
+                   PERFORM 240-UPDATE-MEAL-TOTAL
+
+                   MOVE WS-Today TO DL-Date
+                   MOVE WS-Meal-Type TO DL-Meal-Type
+                   MOVE Food-Name TO DL-Food-Name
+                   MOVE Food-Calorie TO DL-Calorie
+                   MOVE Total-Calorie TO DL-Running-Total
+                   MOVE WS-Goal-Status TO DL-Goal-Status
+                   WRITE DL-Record
+
+                   MOVE Food-Calorie TO WS-Calorie-Edit
+                   MOVE Total-Calorie TO WS-Total-Edit
+                   DISPLAY Food-Name ": " WS-Calorie-Edit
+                       " calories (running total " WS-Total-Edit ")"
+                   MOVE WS-Current-Meal-Total TO WS-Total-Edit
+                   DISPLAY WS-Meal-Type " total so far: "
+                       WS-Total-Edit
+               END-IF
+           ELSE
+               PERFORM 220-LOG-EXCEPTION
+           END-IF.
+
+       215-VALIDATE-MEAL-TYPE.
+           IF WS-Meal-Type NOT = "BREAKFAST"
+                   AND WS-Meal-Type NOT = "LUNCH"
+                   AND WS-Meal-Type NOT = "DINNER"
+                   AND WS-Meal-Type NOT = "SNACK"
+               SET WS-Entry-Valid TO FALSE
+               MOVE "Invalid meal type" TO WS-Reject-Reason
+               MOVE TI-Meal-Type TO WS-Bad-Input-Value
+           END-IF.
+
+       240-UPDATE-MEAL-TOTAL.
+           EVALUATE WS-Meal-Type
+               WHEN "BREAKFAST"
+                   ADD Food-Calorie TO WS-Breakfast-Total
+                   MOVE WS-Breakfast-Total TO WS-Current-Meal-Total
+               WHEN "LUNCH"
+                   ADD Food-Calorie TO WS-Lunch-Total
+                   MOVE WS-Lunch-Total TO WS-Current-Meal-Total
+               WHEN "DINNER"
+                   ADD Food-Calorie TO WS-Dinner-Total
+                   MOVE WS-Dinner-Total TO WS-Current-Meal-Total
+               WHEN "SNACK"
+                   ADD Food-Calorie TO WS-Snack-Total
+                   MOVE WS-Snack-Total TO WS-Current-Meal-Total
+           END-EVALUATE.
+
+       230-CHECK-GOAL.
+           IF NOT WS-Goal-Configured
+               MOVE "NONE" TO WS-Goal-Status
+           ELSE
+               COMPUTE WS-Calories-Remaining =
+                   WS-Daily-Goal - Total-Calorie
+               IF WS-Calories-Remaining < 0
+                   MOVE "OVER" TO WS-Goal-Status
+                   MOVE FUNCTION ABS(WS-Calories-Remaining)
+                       TO WS-Total-Edit
+                   DISPLAY "Over daily goal by " WS-Total-Edit
+                       " calories."
+               ELSE
+                   MOVE "UNDER" TO WS-Goal-Status
+                   MOVE WS-Calories-Remaining TO WS-Total-Edit
+                   DISPLAY "Calories remaining: " WS-Total-Edit
+               END-IF
+           END-IF.
+
+       210-VALIDATE-CALORIE.
+           MOVE FUNCTION TEST-NUMVAL(TI-Calorie-Text) TO WS-Numval-RC.
+           IF WS-Numval-RC NOT = 0
+               SET WS-Entry-Valid TO FALSE
+               MOVE "Non-numeric calorie value" TO WS-Reject-Reason
+               MOVE TI-Calorie-Text TO WS-Bad-Input-Value
+           ELSE
+               MOVE FUNCTION NUMVAL(TI-Calorie-Text)
+                   TO WS-Calorie-Numeric
+               IF WS-Calorie-Numeric < 0 OR WS-Calorie-Numeric > 9999
+                   SET WS-Entry-Valid TO FALSE
+                   MOVE "Calorie value out of range (0-9999)"
+                       TO WS-Reject-Reason
+                   MOVE TI-Calorie-Text TO WS-Bad-Input-Value
+               END-IF
+           END-IF.
+
+       220-LOG-EXCEPTION.
+           MOVE WS-Today TO EX-Date.
+           MOVE Food-Name TO EX-Food-Name.
+           MOVE WS-Bad-Input-Value TO EX-Input-Value.
+           MOVE WS-Reject-Reason TO EX-Reason.
+           WRITE EX-Record.
+           DISPLAY "Rejected entry for " Food-Name ": "
+               WS-Reject-Reason.
+
+       900-CLOSE-FILES.
+           CLOSE TRANS-IN-FILE.
+           CLOSE DAILY-LOG-FILE.
+           CLOSE EXCEPTION-FILE.
