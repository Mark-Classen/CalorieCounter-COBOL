@@ -2,43 +2,327 @@
        PROGRAM-ID. CalorieCounter.
 
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DAILY-LOG-FILE ASSIGN TO "DAILY-LOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-Daily-Log-Status.
+           SELECT FOOD-MASTER-FILE ASSIGN TO "FOOD-MASTER.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FM-Food-Name
+               FILE STATUS IS WS-Food-Master-Status.
+           SELECT EXCEPTION-FILE ASSIGN TO "EXCEPTIONS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-Exception-Status.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  DAILY-LOG-FILE.
+           COPY DLYLOGRC.
+
+       FD  FOOD-MASTER-FILE.
+           COPY FOODMAST.
+
+       FD  EXCEPTION-FILE.
+           COPY EXCPTRC.
+
        WORKING-STORAGE SECTION.
        01 Food-Record.
            05 Food-Name PIC X(30).
-           05 Food-Calorie PIC 99v99.
-            05 Food-Calorie-V REDEFINES Food-Calorie PIC 99v99.
-       01 Total-Calorie PIC 99v99 VALUE 0.
+           05 Food-Calorie PIC 9(5)V99.
+       01 Total-Calorie PIC 9(6)V99 VALUE 0.
        01 User-Input PIC X(30).
 
+       01 WS-Add-Overflow-Flag PIC X VALUE "N".
+           88 WS-Add-Overflow VALUE "Y" FALSE "N".
+
+       01 WS-Daily-Log-Status PIC XX.
+       01 WS-Food-Master-Status PIC XX.
+       01 WS-Exception-Status PIC XX.
+       01 WS-Today PIC 9(8).
+
+       01 WS-Master-Found-Flag PIC X VALUE "N".
+           88 WS-Master-Found VALUE "Y" FALSE "N".
+       01 WS-Save-Response PIC X.
+
+       01 WS-Entry-Valid-Flag PIC X VALUE "Y".
+           88 WS-Entry-Valid VALUE "Y" FALSE "N".
+       01 WS-Calorie-Input PIC X(8).
+       01 WS-Calorie-Numeric PIC S9(5)V99.
+       01 WS-Numval-RC PIC S9(4) COMP.
+       01 WS-Reject-Reason PIC X(40).
+
+       01 WS-Calorie-Edit PIC ZZZZ9.99.
+       01 WS-Total-Edit PIC ZZZZZ9.99.
+
+       01 WS-Daily-Goal PIC 9(6)V99 VALUE 0.
+       01 WS-Calories-Remaining PIC S9(6)V99.
+       01 WS-Goal-Status PIC X(5).
+
+       01 WS-Goal-Input PIC X(8).
+       01 WS-Goal-Numeric PIC S9(6)V99.
+       01 WS-Goal-Numval-RC PIC S9(4) COMP.
+       01 WS-Goal-Valid-Flag PIC X VALUE "Y".
+           88 WS-Goal-Valid VALUE "Y" FALSE "N".
+
+       01 WS-Meal-Type PIC X(9).
+       01 WS-Meal-Totals.
+           05 WS-Breakfast-Total PIC 9(6)V99 VALUE 0.
+           05 WS-Lunch-Total     PIC 9(6)V99 VALUE 0.
+           05 WS-Dinner-Total    PIC 9(6)V99 VALUE 0.
+           05 WS-Snack-Total     PIC 9(6)V99 VALUE 0.
+       01 WS-Current-Meal-Total PIC 9(6)V99.
+
+       01 WS-Restore-EOF-Flag PIC X VALUE "N".
+           88 WS-Restore-EOF VALUE "Y" FALSE "N".
+
 
        PROCEDURE DIVISION.
 
        MAIN-LOGIC.
+           IF WS-Today = 0
+               PERFORM 100-OPEN-FILES
+           END-IF.
+
            DISPLAY "Enter food name (or type 'exit' to finish): ".
        ACCEPT User-Input.
+           IF User-Input = "exit" OR "Exit"
+               PERFORM 900-CLOSE-FILES
+               STOP RUN
+           END-IF.
+
+               MOVE User-Input TO Food-Name.
+               SET WS-Entry-Valid TO TRUE.
+               PERFORM 150-CAPTURE-MEAL-TYPE.
+               PERFORM 200-LOOKUP-OR-ENTER-CALORIE.
 
+               IF WS-Entry-Valid
+                   SET WS-Add-Overflow TO FALSE
+                   ADD Food-Calorie TO Total-Calorie
+                       ON SIZE ERROR
+                           SET WS-Add-Overflow TO TRUE
+                           DISPLAY "Total calories exceed what this "
+                               "program can track; total not updated."
+                   END-ADD
 
-               DISPLAY "Enter calories for " User-Input ": ".
-               ACCEPT Food-Calorie.
-               *> Test the code on the following line.
-               MOVE Food-Calorie-V TO Food-Calorie.
-               IF User-Input = "exit" OR "Exit" STOP RUN.
+                   IF WS-Add-Overflow
+                       MOVE "OVERFLOW" TO WS-Calorie-Input
+                       MOVE "Daily running total overflow"
+                           TO WS-Reject-Reason
+                       PERFORM 220-LOG-EXCEPTION
+                   ELSE
+                       PERFORM 230-CHECK-GOAL
+                       PERFORM 240-UPDATE-MEAL-TOTAL
 
-               MOVE User-Input TO Food-Name.
-               ADD Food-Calorie TO Total-Calorie.
-               MOVE Food-Calorie-V TO Food-Calorie.
-               *> Test the code on the previous line.
+                       MOVE WS-Today TO DL-Date
+                       MOVE WS-Meal-Type TO DL-Meal-Type
+                       MOVE Food-Name TO DL-Food-Name
+                       MOVE Food-Calorie TO DL-Calorie
+                       MOVE Total-Calorie TO DL-Running-Total
+                       MOVE WS-Goal-Status TO DL-Goal-Status
+                       WRITE DL-Record
 
-           *> Need to find a way to add decimal numbers to total calory.
+                       MOVE Total-Calorie TO WS-Total-Edit
+                       DISPLAY "Total calories so far: " WS-Total-Edit
+                       MOVE WS-Current-Meal-Total TO WS-Total-Edit
+                       DISPLAY WS-Meal-Type " total so far: "
+                           WS-Total-Edit
+                   END-IF
+               END-IF.
+           PERFORM MAIN-LOGIC.
 
-           DISPLAY "Total calories so far: " Total-Calorie.
-         *>  DISPLAY "Enter next food name (or type 'exit' to finish): ".
-         *>      ACCEPT User-Input.
+       100-OPEN-FILES.
+           ACCEPT WS-Today FROM DATE YYYYMMDD.
 
+           PERFORM 101-CAPTURE-DAILY-GOAL.
 
+           PERFORM 105-RESTORE-CHECKPOINT.
 
-       *>    DISPLAY "Total calories consumed: " Total-Calorie.
-           IF User-Input = "exit" OR "Exit" STOP RUN.
-           PERFORM MAIN-LOGIC.
+           OPEN EXTEND DAILY-LOG-FILE.
+           IF WS-Daily-Log-Status = "35"
+               OPEN OUTPUT DAILY-LOG-FILE
+           END-IF.
+
+           OPEN I-O FOOD-MASTER-FILE.
+           IF WS-Food-Master-Status = "35"
+               OPEN OUTPUT FOOD-MASTER-FILE
+               CLOSE FOOD-MASTER-FILE
+               OPEN I-O FOOD-MASTER-FILE
+           END-IF.
+
+           OPEN EXTEND EXCEPTION-FILE.
+           IF WS-Exception-Status = "35"
+               OPEN OUTPUT EXCEPTION-FILE
+           END-IF.
+
+       101-CAPTURE-DAILY-GOAL.
+           SET WS-Goal-Valid TO FALSE.
+           PERFORM UNTIL WS-Goal-Valid
+               DISPLAY "Enter your daily calorie goal: "
+               ACCEPT WS-Goal-Input
+               MOVE FUNCTION TEST-NUMVAL(WS-Goal-Input)
+                   TO WS-Goal-Numval-RC
+               IF WS-Goal-Numval-RC NOT = 0
+                   DISPLAY "Please enter a numeric calorie goal."
+               ELSE
+                   MOVE FUNCTION NUMVAL(WS-Goal-Input)
+                       TO WS-Goal-Numeric
+                   IF WS-Goal-Numeric < 0
+                       DISPLAY "Please enter a calorie goal of 0 "
+                           "or more."
+                   ELSE
+                       SET WS-Goal-Valid TO TRUE
+                       MOVE WS-Goal-Numeric TO WS-Daily-Goal
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       105-RESTORE-CHECKPOINT.
+           OPEN INPUT DAILY-LOG-FILE.
+           IF WS-Daily-Log-Status = "00"
+               PERFORM UNTIL WS-Restore-EOF
+                   READ DAILY-LOG-FILE
+                       AT END
+                           SET WS-Restore-EOF TO TRUE
+                       NOT AT END
+                           IF DL-Date = WS-Today
+                               ADD DL-Calorie TO Total-Calorie
+                               EVALUATE DL-Meal-Type
+                                   WHEN "BREAKFAST"
+                                       ADD DL-Calorie
+                                           TO WS-Breakfast-Total
+                                   WHEN "LUNCH"
+                                       ADD DL-Calorie TO WS-Lunch-Total
+                                   WHEN "DINNER"
+                                       ADD DL-Calorie TO WS-Dinner-Total
+                                   WHEN "SNACK"
+                                       ADD DL-Calorie TO WS-Snack-Total
+                               END-EVALUATE
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE DAILY-LOG-FILE
+               IF Total-Calorie > 0
+                   MOVE Total-Calorie TO WS-Total-Edit
+                   DISPLAY "Resuming today's log: " WS-Total-Edit
+                       " calories already logged today."
+               END-IF
+           END-IF.
+
+       150-CAPTURE-MEAL-TYPE.
+           MOVE SPACES TO WS-Meal-Type.
+           PERFORM UNTIL WS-Meal-Type = "BREAKFAST" OR "LUNCH"
+                   OR "DINNER" OR "SNACK"
+               DISPLAY
+                   "Enter meal type (BREAKFAST/LUNCH/DINNER/SNACK): "
+               ACCEPT WS-Meal-Type
+               MOVE FUNCTION UPPER-CASE(WS-Meal-Type) TO WS-Meal-Type
+               IF WS-Meal-Type NOT = "BREAKFAST"
+                       AND WS-Meal-Type NOT = "LUNCH"
+                       AND WS-Meal-Type NOT = "DINNER"
+                       AND WS-Meal-Type NOT = "SNACK"
+                   DISPLAY "Please enter BREAKFAST, LUNCH, DINNER, "
+                       "or SNACK."
+               END-IF
+           END-PERFORM.
+
+       200-LOOKUP-OR-ENTER-CALORIE.
+           MOVE User-Input TO FM-Food-Name.
+           SET WS-Master-Found TO FALSE.
+           READ FOOD-MASTER-FILE
+               INVALID KEY
+                   SET WS-Master-Found TO FALSE
+               NOT INVALID KEY
+                   SET WS-Master-Found TO TRUE
+           END-READ.
+
+           IF WS-Master-Found
+               MOVE FM-Calorie TO Food-Calorie
+               MOVE FM-Calorie TO WS-Calorie-Edit
+               DISPLAY "Found " User-Input " in food master: "
+                   WS-Calorie-Edit " calories."
+           ELSE
+               DISPLAY "Enter calories for " User-Input ": "
+               ACCEPT WS-Calorie-Input
+               PERFORM 210-VALIDATE-CALORIE
+
+               IF WS-Entry-Valid
+                   MOVE WS-Calorie-Numeric TO Food-Calorie
+
+                   DISPLAY "Save " User-Input
+                       " to food master for next time? (Y/N): "
+                   ACCEPT WS-Save-Response
+                   IF WS-Save-Response = "Y" OR "y"
+                       MOVE User-Input TO FM-Food-Name
+                       MOVE Food-Calorie TO FM-Calorie
+                       WRITE FM-Record
+                           INVALID KEY
+                               DISPLAY "Unable to save " User-Input
+                                   " to food master."
+                       END-WRITE
+                   END-IF
+               ELSE
+                   PERFORM 220-LOG-EXCEPTION
+               END-IF
+           END-IF.
+
+       210-VALIDATE-CALORIE.
+           MOVE FUNCTION TEST-NUMVAL(WS-Calorie-Input) TO WS-Numval-RC.
+           IF WS-Numval-RC NOT = 0
+               SET WS-Entry-Valid TO FALSE
+               MOVE "Non-numeric calorie value" TO WS-Reject-Reason
+           ELSE
+               MOVE FUNCTION NUMVAL(WS-Calorie-Input)
+                   TO WS-Calorie-Numeric
+               IF WS-Calorie-Numeric < 0 OR WS-Calorie-Numeric > 9999
+                   SET WS-Entry-Valid TO FALSE
+                   MOVE "Calorie value out of range (0-9999)"
+                       TO WS-Reject-Reason
+               END-IF
+           END-IF.
+
+       230-CHECK-GOAL.
+           COMPUTE WS-Calories-Remaining =
+               WS-Daily-Goal - Total-Calorie.
+           IF WS-Calories-Remaining < 0
+               MOVE "OVER" TO WS-Goal-Status
+               MOVE FUNCTION ABS(WS-Calories-Remaining) TO WS-Total-Edit
+               DISPLAY "You are " WS-Total-Edit
+                   " calories over your goal!"
+           ELSE
+               MOVE "UNDER" TO WS-Goal-Status
+               MOVE WS-Calories-Remaining TO WS-Total-Edit
+               DISPLAY "Calories remaining today: "
+                   WS-Total-Edit
+           END-IF.
+
+       240-UPDATE-MEAL-TOTAL.
+           EVALUATE WS-Meal-Type
+               WHEN "BREAKFAST"
+                   ADD Food-Calorie TO WS-Breakfast-Total
+                   MOVE WS-Breakfast-Total TO WS-Current-Meal-Total
+               WHEN "LUNCH"
+                   ADD Food-Calorie TO WS-Lunch-Total
+                   MOVE WS-Lunch-Total TO WS-Current-Meal-Total
+               WHEN "DINNER"
+                   ADD Food-Calorie TO WS-Dinner-Total
+                   MOVE WS-Dinner-Total TO WS-Current-Meal-Total
+               WHEN "SNACK"
+                   ADD Food-Calorie TO WS-Snack-Total
+                   MOVE WS-Snack-Total TO WS-Current-Meal-Total
+           END-EVALUATE.
+
+       220-LOG-EXCEPTION.
+           MOVE WS-Today TO EX-Date.
+           MOVE Food-Name TO EX-Food-Name.
+           MOVE WS-Calorie-Input TO EX-Input-Value.
+           MOVE WS-Reject-Reason TO EX-Reason.
+           WRITE EX-Record.
+           DISPLAY "Rejected entry for " Food-Name ": "
+               WS-Reject-Reason.
+
+       900-CLOSE-FILES.
+           CLOSE DAILY-LOG-FILE.
+           CLOSE FOOD-MASTER-FILE.
+           CLOSE EXCEPTION-FILE.
