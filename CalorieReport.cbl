@@ -0,0 +1,194 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CalorieReport.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DAILY-LOG-FILE ASSIGN TO "DAILY-LOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-Daily-Log-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DAILY-LOG-FILE.
+           COPY DLYLOGRC.
+
+       WORKING-STORAGE SECTION.
+       01 WS-Daily-Log-Status PIC XX.
+       01 WS-Log-EOF-Flag PIC X VALUE "N".
+           88 WS-Log-EOF VALUE "Y" FALSE "N".
+
+       01 WS-Start-Date PIC 9(8).
+       01 WS-End-Date PIC 9(8).
+
+       01 WS-Date-Input PIC X(8).
+       01 WS-Date-Numval-RC PIC S9(4) COMP.
+
+       01 WS-Day-Count PIC 9(4) VALUE 0.
+       01 WS-Day-Table.
+           05 WS-Day-Entry OCCURS 1 TO 370 TIMES
+                   DEPENDING ON WS-Day-Count
+                   INDEXED BY WS-Day-Idx.
+               10 WS-Day-Date PIC 9(8).
+               10 WS-Day-Total PIC 9(6)V99.
+               10 WS-Day-Goal-Status PIC X(5).
+
+       01 WS-Found-Flag PIC X VALUE "N".
+           88 WS-Day-Found VALUE "Y" FALSE "N".
+       01 WS-Day-Table-Full-Flag PIC X VALUE "N".
+           88 WS-Day-Table-Full VALUE "Y" FALSE "N".
+
+       01 WS-Week-Total PIC 9(7)V99 VALUE 0.
+       01 WS-Week-Average PIC 9(6)V99 VALUE 0.
+       01 WS-High-Date PIC 9(8) VALUE 0.
+       01 WS-High-Total PIC 9(6)V99 VALUE 0.
+       01 WS-Low-Date PIC 9(8) VALUE 0.
+       01 WS-Low-Total PIC 9(6)V99 VALUE 999999.99.
+
+       01 WS-Day-Total-Edit PIC ZZZZZ9.99.
+       01 WS-Week-Total-Edit PIC ZZZZZZ9.99.
+       01 WS-Week-Average-Edit PIC ZZZZZ9.99.
+       01 WS-High-Total-Edit PIC ZZZZZ9.99.
+       01 WS-Low-Total-Edit PIC ZZZZZ9.99.
+
+       PROCEDURE DIVISION.
+
+       MAIN-LOGIC.
+           PERFORM 050-ACCEPT-START-DATE.
+           PERFORM 060-ACCEPT-END-DATE.
+
+           PERFORM 100-READ-LOG.
+           PERFORM 200-SUMMARIZE.
+           PERFORM 300-PRINT-REPORT.
+           STOP RUN.
+
+       050-ACCEPT-START-DATE.
+           MOVE 1 TO WS-Date-Numval-RC.
+           PERFORM UNTIL WS-Date-Numval-RC = 0
+               DISPLAY "Report start date (CCYYMMDD): "
+               ACCEPT WS-Date-Input
+               MOVE FUNCTION TEST-NUMVAL(WS-Date-Input)
+                   TO WS-Date-Numval-RC
+               IF WS-Date-Numval-RC NOT = 0
+                   DISPLAY "Please enter the date as CCYYMMDD."
+               ELSE
+                   MOVE FUNCTION NUMVAL(WS-Date-Input)
+                       TO WS-Start-Date
+               END-IF
+           END-PERFORM.
+
+       060-ACCEPT-END-DATE.
+           MOVE 1 TO WS-Date-Numval-RC.
+           PERFORM UNTIL WS-Date-Numval-RC = 0
+               DISPLAY "Report end date (CCYYMMDD): "
+               ACCEPT WS-Date-Input
+               MOVE FUNCTION TEST-NUMVAL(WS-Date-Input)
+                   TO WS-Date-Numval-RC
+               IF WS-Date-Numval-RC NOT = 0
+                   DISPLAY "Please enter the date as CCYYMMDD."
+               ELSE
+                   MOVE FUNCTION NUMVAL(WS-Date-Input)
+                       TO WS-End-Date
+               END-IF
+           END-PERFORM.
+
+       100-READ-LOG.
+           OPEN INPUT DAILY-LOG-FILE.
+           IF WS-Daily-Log-Status NOT = "00"
+               DISPLAY "No daily log data found."
+           ELSE
+               PERFORM UNTIL WS-Log-EOF
+                   READ DAILY-LOG-FILE
+                       AT END
+                           SET WS-Log-EOF TO TRUE
+                       NOT AT END
+                           IF DL-Date >= WS-Start-Date
+                                   AND DL-Date <= WS-End-Date
+                               PERFORM 110-ACCUMULATE-DAY
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE DAILY-LOG-FILE
+           END-IF.
+
+       110-ACCUMULATE-DAY.
+           SET WS-Day-Found TO FALSE.
+           IF WS-Day-Count > 0
+               PERFORM VARYING WS-Day-Idx FROM 1 BY 1
+                       UNTIL WS-Day-Idx > WS-Day-Count
+                   IF WS-Day-Date (WS-Day-Idx) = DL-Date
+                       ADD DL-Calorie TO WS-Day-Total (WS-Day-Idx)
+                       MOVE DL-Goal-Status
+                           TO WS-Day-Goal-Status (WS-Day-Idx)
+                       SET WS-Day-Found TO TRUE
+                   END-IF
+               END-PERFORM
+           END-IF.
+           IF NOT WS-Day-Found
+               IF WS-Day-Count < 370
+                   ADD 1 TO WS-Day-Count
+                   MOVE DL-Date TO WS-Day-Date (WS-Day-Count)
+                   MOVE DL-Calorie TO WS-Day-Total (WS-Day-Count)
+                   MOVE DL-Goal-Status
+                       TO WS-Day-Goal-Status (WS-Day-Count)
+               ELSE
+                   IF NOT WS-Day-Table-Full
+                       SET WS-Day-Table-Full TO TRUE
+                       DISPLAY "Warning: date range spans more than "
+                           "370 days; later days are not included "
+                           "in this report."
+                   END-IF
+               END-IF
+           END-IF.
+
+       200-SUMMARIZE.
+           IF WS-Day-Count > 0
+               PERFORM VARYING WS-Day-Idx FROM 1 BY 1
+                       UNTIL WS-Day-Idx > WS-Day-Count
+                   ADD WS-Day-Total (WS-Day-Idx) TO WS-Week-Total
+                   IF WS-Day-Total (WS-Day-Idx) > WS-High-Total
+                       MOVE WS-Day-Total (WS-Day-Idx) TO WS-High-Total
+                       MOVE WS-Day-Date (WS-Day-Idx) TO WS-High-Date
+                   END-IF
+                   IF WS-Day-Total (WS-Day-Idx) < WS-Low-Total
+                       MOVE WS-Day-Total (WS-Day-Idx) TO WS-Low-Total
+                       MOVE WS-Day-Date (WS-Day-Idx) TO WS-Low-Date
+                   END-IF
+               END-PERFORM
+               COMPUTE WS-Week-Average =
+                   WS-Week-Total / WS-Day-Count
+           END-IF.
+
+       300-PRINT-REPORT.
+           DISPLAY " ".
+           DISPLAY "Calorie Summary Report " WS-Start-Date
+               " through " WS-End-Date.
+           DISPLAY "------------------------------------------".
+           IF WS-Day-Count = 0
+               DISPLAY "No entries found for this date range."
+           ELSE
+               PERFORM VARYING WS-Day-Idx FROM 1 BY 1
+                       UNTIL WS-Day-Idx > WS-Day-Count
+                   MOVE WS-Day-Total (WS-Day-Idx) TO WS-Day-Total-Edit
+                   IF WS-Day-Goal-Status (WS-Day-Idx) = "OVER"
+                       DISPLAY WS-Day-Date (WS-Day-Idx) "   "
+                           WS-Day-Total-Edit
+                           " calories  (OVER GOAL)"
+                   ELSE
+                       DISPLAY WS-Day-Date (WS-Day-Idx) "   "
+                           WS-Day-Total-Edit " calories"
+                   END-IF
+               END-PERFORM
+               MOVE WS-Week-Total TO WS-Week-Total-Edit
+               MOVE WS-Week-Average TO WS-Week-Average-Edit
+               MOVE WS-High-Total TO WS-High-Total-Edit
+               MOVE WS-Low-Total TO WS-Low-Total-Edit
+               DISPLAY "------------------------------------------"
+               DISPLAY "Days reported:    " WS-Day-Count
+               DISPLAY "Total calories:   " WS-Week-Total-Edit
+               DISPLAY "Running average:  " WS-Week-Average-Edit
+               DISPLAY "Highest day:      " WS-High-Date
+                   " (" WS-High-Total-Edit " calories)"
+               DISPLAY "Lowest day:       " WS-Low-Date
+                   " (" WS-Low-Total-Edit " calories)"
+           END-IF.
