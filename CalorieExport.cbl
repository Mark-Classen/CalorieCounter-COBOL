@@ -0,0 +1,134 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CalorieExport.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DAILY-LOG-FILE ASSIGN TO "DAILY-LOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-Daily-Log-Status.
+           SELECT CSV-OUT-FILE ASSIGN TO "EXPORT.CSV"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-Csv-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DAILY-LOG-FILE.
+           COPY DLYLOGRC.
+
+       FD  CSV-OUT-FILE.
+       01  CSV-Record PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01 WS-Daily-Log-Status PIC XX.
+       01 WS-Csv-Status PIC XX.
+       01 WS-Log-EOF-Flag PIC X VALUE "N".
+           88 WS-Log-EOF VALUE "Y" FALSE "N".
+
+       01 WS-Start-Date PIC 9(8).
+       01 WS-End-Date PIC 9(8).
+       01 WS-Export-Count PIC 9(6) VALUE 0.
+
+       01 WS-Date-Input PIC X(8).
+       01 WS-Date-Numval-RC PIC S9(4) COMP.
+
+       01 WS-Calorie-Edit PIC ZZZZ9.99.
+       01 WS-Running-Edit PIC ZZZZZ9.99.
+       01 WS-Food-Name-Trim PIC X(30).
+       01 WS-Meal-Type-Trim PIC X(9).
+       01 WS-Goal-Status-Trim PIC X(5).
+
+       PROCEDURE DIVISION.
+
+       MAIN-LOGIC.
+           PERFORM 050-ACCEPT-START-DATE.
+           PERFORM 060-ACCEPT-END-DATE.
+
+           PERFORM 100-OPEN-FILES.
+           PERFORM 200-EXPORT-RECORDS.
+           PERFORM 900-CLOSE-FILES.
+
+           DISPLAY WS-Export-Count " entries exported to EXPORT.CSV".
+           STOP RUN.
+
+       050-ACCEPT-START-DATE.
+           MOVE 1 TO WS-Date-Numval-RC.
+           PERFORM UNTIL WS-Date-Numval-RC = 0
+               DISPLAY "Export start date (CCYYMMDD): "
+               ACCEPT WS-Date-Input
+               MOVE FUNCTION TEST-NUMVAL(WS-Date-Input)
+                   TO WS-Date-Numval-RC
+               IF WS-Date-Numval-RC NOT = 0
+                   DISPLAY "Please enter the date as CCYYMMDD."
+               ELSE
+                   MOVE FUNCTION NUMVAL(WS-Date-Input)
+                       TO WS-Start-Date
+               END-IF
+           END-PERFORM.
+
+       060-ACCEPT-END-DATE.
+           MOVE 1 TO WS-Date-Numval-RC.
+           PERFORM UNTIL WS-Date-Numval-RC = 0
+               DISPLAY "Export end date (CCYYMMDD): "
+               ACCEPT WS-Date-Input
+               MOVE FUNCTION TEST-NUMVAL(WS-Date-Input)
+                   TO WS-Date-Numval-RC
+               IF WS-Date-Numval-RC NOT = 0
+                   DISPLAY "Please enter the date as CCYYMMDD."
+               ELSE
+                   MOVE FUNCTION NUMVAL(WS-Date-Input)
+                       TO WS-End-Date
+               END-IF
+           END-PERFORM.
+
+       100-OPEN-FILES.
+           OPEN INPUT DAILY-LOG-FILE.
+           OPEN OUTPUT CSV-OUT-FILE.
+           MOVE "Date,MealType,FoodName,Calories,RunningTotal,"
+               & "GoalStatus" TO CSV-Record
+           WRITE CSV-Record.
+
+       200-EXPORT-RECORDS.
+           IF WS-Daily-Log-Status NOT = "00"
+               DISPLAY "No daily log data found."
+           ELSE
+               PERFORM UNTIL WS-Log-EOF
+                   READ DAILY-LOG-FILE
+                       AT END
+                           SET WS-Log-EOF TO TRUE
+                       NOT AT END
+                           IF DL-Date >= WS-Start-Date
+                                   AND DL-Date <= WS-End-Date
+                               PERFORM 210-WRITE-CSV-LINE
+                           END-IF
+                   END-READ
+               END-PERFORM
+           END-IF.
+
+       210-WRITE-CSV-LINE.
+           MOVE FUNCTION TRIM(DL-Food-Name) TO WS-Food-Name-Trim.
+           MOVE FUNCTION TRIM(DL-Meal-Type) TO WS-Meal-Type-Trim.
+           MOVE FUNCTION TRIM(DL-Goal-Status) TO WS-Goal-Status-Trim.
+           MOVE DL-Calorie TO WS-Calorie-Edit.
+           MOVE DL-Running-Total TO WS-Running-Edit.
+
+           MOVE SPACES TO CSV-Record.
+           STRING DL-Date DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-Meal-Type-Trim) DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-Food-Name-Trim) DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-Calorie-Edit) DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-Running-Edit) DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-Goal-Status-Trim) DELIMITED BY SIZE
+               INTO CSV-Record
+           END-STRING.
+           WRITE CSV-Record.
+           ADD 1 TO WS-Export-Count.
+
+       900-CLOSE-FILES.
+           CLOSE DAILY-LOG-FILE.
+           CLOSE CSV-OUT-FILE.
